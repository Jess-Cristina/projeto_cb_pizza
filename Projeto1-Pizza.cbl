@@ -16,6 +16,24 @@
       *-----Declaração dos recursos externos
        input-output section.
        file-control.
+           select pizza-master-file assign to "PIZZAMST"
+               organization is indexed
+               access mode is dynamic
+               record key is pm-nome
+               file status is ws-fs-master.
+
+           select relatorio-file assign to "PIZZARPT"
+               organization is line sequential
+               file status is ws-fs-relatorio.
+
+           select pizza-log-file assign to "PIZZALOG"
+               organization is line sequential
+               file status is ws-fs-log.
+
+           select pizza-batch-file assign to "PIZZABAT"
+               organization is line sequential
+               file status is ws-fs-batch.
+
        i-o-control.
 
       *Declaração de variáveis
@@ -24,38 +42,122 @@
       *----Variaveis de arquivos
        file section.
 
+       fd  pizza-master-file.
+       01  pizza-master-rec.
+           05 pm-nome                              pic x(15).
+           05 pm-unidade                           pic x(02).
+           05 pm-diametro                          pic 9(03).
+           05 pm-moeda                             pic x(03).
+           05 pm-preco                             pic 9(07)v99.
+
+       fd  relatorio-file.
+       01  relatorio-rec                           pic x(100).
+
+       fd  pizza-log-file.
+       01  pizza-log-rec                           pic x(100).
+
+       fd  pizza-batch-file.
+       01  pizza-batch-rec.
+           05 pb-nome                              pic x(15).
+           05 pb-unidade                           pic x(02).
+           05 pb-diametro                          pic 9(03).
+           05 pb-moeda                             pic x(03).
+           05 pb-preco                             pic 9(07)v99.
+
 
       *----Variaveis de trabalho
        working-storage section.
 
-       01  relatorio  occurs  20.
+       77 ws-max-pizzas                            pic 9(03)
+                                                   value 500.
+
+       01  relatorio  occurs  500.
            05 nome                                 pic x(15).
+           05 filler                               pic x(03)
+              value " - ".
+           05 unidade                              pic x(02).
            05 filler                               pic x(03)
               value " - ".
            05 diametro                             pic 9(03).
            05 filler                               pic x(03)
               value " - ".
-           05 preco                                pic 9(03)v99.
+           05 moeda                                pic x(03).
+           05 filler                               pic x(03)
+              value " - ".
+           05 preco                                pic 9(07)v99.
            05 filler                               pic x(03)
               value " - ".
-           05 preco_cm2                            pic 9(03)v99.
+           05 preco_cm2                            pic 9(07)v9999.
            05 filler                               pic x(03)
               value " - ".
-           05 diferenca_rel                        pic 9(03)v99.
+           05 diferenca_rel                        pic 9(05)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 diferenca_melhor                     pic 9(05)v99.
 
-       77 ind                                      pic 9(02).
-       77 menu                                     pic 9(01).
+       77 ind                                      pic 9(03).
+       77 opcao_menu                               pic 9(01).
        77 diametro_elev                            pic 9(03).
        77 area_pizza                               pic 9(10)v9(08).
        77 pi                                       pic 9(10)V9(08)
                                                    value 3,14159265.
-       77 qtd                                      pic 9(02).
+       77 qtd                                      pic 9(03).
        77 controle                                 pic x(10).
-       77 aux                                      pic 9(03)v99.
+       77 aux                                      pic 9(07)v9999.
        77 aux2                                     pic x(15).
        77 aux3                                     pic 9(03).
-       77 aux4                                     pic 9(03)v99.
-       77 diferenca                                pic 9(03)v99.
+       77 aux4                                     pic 9(07)v99.
+       77 aux5                                     pic x(02).
+       77 aux6                                     pic x(03).
+       77 diferenca                                pic 9(07)v9999.
+
+      *----Variaveis de cadastro mestre em disco
+       77 ws-fs-master                             pic x(02).
+       77 ws-eof-master                            pic x(01).
+       77 ws-nome-busca                            pic x(15).
+       77 ws-ind-encontrado                        pic 9(03).
+       77 ws-achou                                 pic x(01).
+
+      *----Variaveis de validação de entrada
+       77 ws-diametro-in                           pic x(05).
+       77 ws-preco-in                              pic x(10).
+       77 ws-campo-valido                          pic x(01).
+
+      *----Variaveis de unidade de medida e moeda
+       77 ws-unidade-in                            pic x(02).
+       77 ws-moeda-in                              pic x(03).
+       77 ws-diametro-cm-calc                      pic 9(05)v99.
+       77 ws-polegada-cm                           pic 9(02)v99
+                                                   value 2,54.
+
+      *----Variaveis do relatório impresso
+       77 ws-fs-relatorio                          pic x(02).
+       77 ws-timestamp                             pic x(21).
+       77 ws-data-relatorio                        pic x(10).
+       77 ws-linha-impressao                       pic x(100).
+       77 ws-linhas-pagina                         pic 9(02)
+                                                   value 0.
+       77 ws-pagina                                pic 9(03)
+                                                   value 1.
+
+      *----Variaveis de ordenação
+       77 ws-sort-campo                            pic 9(01)
+                                                   value 4.
+       77 ws-troca                                 pic x(01).
+       77 ws-menor-preco-cm2                       pic 9(07)v9999.
+
+      *----Variaveis de auditoria (log de cadastro/alteracao de preco)
+       77 ws-fs-log                                pic x(02).
+       77 ws-preco-velho                           pic 9(07)v99.
+       77 ws-preco-novo                            pic 9(07)v99.
+       77 ws-preco-velho-ed                        pic zzzzzz9,99.
+       77 ws-preco-novo-ed                         pic zzzzzz9,99.
+       77 ws-linha-log                             pic x(100).
+
+      *----Variaveis de carga em lote
+       77 ws-opcao-modo                            pic 9(01).
+       77 ws-fs-batch                              pic x(02).
+       77 ws-eof-batch                             pic x(01).
 
 
 
@@ -72,11 +174,13 @@
 
 
            perform inicializa.
+           perform carrega_cadastro.
            perform cadastro_pizza.
            perform calculos.
+           perform escolhe_ordenacao.
            perform ordena.
            perform calcula_diferenca.
-           perform relatorio_.
+           perform imprime_relatorio.
            perform finaliza.
 
       * Inicilizacao de variaveis, abertura de arquivos
@@ -85,68 +189,442 @@
 
            display "--- Calculo de Custo Beneficio das Pizzas ---"
 
+           move 0 to qtd
+           move 1 to ind
+
+      *    Abre o cadastro mestre de pizzas. Se ainda nao existir,
+      *    cria o arquivo na primeira execucao.
+           open i-o pizza-master-file
+           if ws-fs-master = "35"
+               open output pizza-master-file
+               close pizza-master-file
+               open i-o pizza-master-file
+           end-if
+
+           open output relatorio-file
+
+           open extend pizza-log-file
+           if ws-fs-log <> "00"
+               open output pizza-log-file
+           end-if
+
            .
        inicializa-exit.
            exit.
 
+      *-----------------------------------------------------------------
+
+      *    Pré-carrega o catalogo gravado em sessoes anteriores para
+      *    dentro da tabela relatorio, para que ele sobreviva entre
+      *    execucoes do programa.
+       carrega_cadastro section.
+
+           move "N" to ws-eof-master
+           move low-value to pm-nome
+
+           start pizza-master-file key is greater than pm-nome
+               invalid key move "Y" to ws-eof-master
+           end-start
+
+           perform until ws-eof-master = "Y"
+               read pizza-master-file next record
+                   at end
+                       move "Y" to ws-eof-master
+                   not at end
+                       if qtd < ws-max-pizzas
+                           add 1 to qtd
+                           move pm-nome     to nome(qtd)
+                           move pm-unidade  to unidade(qtd)
+                           move pm-diametro to diametro(qtd)
+                           move pm-moeda    to moeda(qtd)
+                           move pm-preco    to preco(qtd)
+                       else
+                           move "Y" to ws-eof-master
+                       end-if
+               end-read
+           end-perform
+
+           if qtd > 0
+               display qtd, " pizza(s) recuperada(s) do cadastro "
+                       "anterior."
+           end-if
+
+           .
+       carrega_cadastro-exit.
+           exit.
+
       *-----------------------------------------------------------------
 
        cadastro_pizza section.
 
-           move 0 to qtd
-           move 1 to ind
-           move 0 to menu
+           move 0 to opcao_menu
+
+           display " "
+           display "Deseja Carregar as Pizzas de um Arquivo em Lote?"
+           display "1 - Sim."
+           display "2 - Nao, cadastrar manualmente."
+           accept ws-opcao-modo
+
+           if ws-opcao-modo = 1
+               perform carrega_lote
+           else
+      *        Registro das pizzas, uma a uma.
+               perform until opcao_menu = 2
+
+                   if qtd >= ws-max-pizzas then
+                       display "Voce Atingiu o Limite de "
+                               ws-max-pizzas " Pizzas"
+                   else
+                       display "Informe o Nome da Pizza "
+                       accept ws-nome-busca
+
+                       perform busca_pizza
+
+                       if ws-achou = "Y"
+                           move ws-ind-encontrado to ind
+                           move preco(ind) to ws-preco-velho
+                       else
+                           move ws-nome-busca to nome(ind)
+                           move 0 to ws-preco-velho
+                       end-if
 
-      *    Registro das pizzas.
-           perform until menu = 2
+                       display "Unidade do Diametro (CM/IN) "
+                       accept ws-unidade-in
+                       if ws-unidade-in <> "IN"
+                           move "CM" to ws-unidade-in
+                       end-if
+                       move ws-unidade-in to unidade(ind)
+
+                       perform valida_diametro
+
+                       display "Moeda (ex: BRL, USD) "
+                       accept ws-moeda-in
+                       if ws-moeda-in = spaces
+                           move "BRL" to ws-moeda-in
+                       end-if
+                       move ws-moeda-in to moeda(ind)
+
+                       perform valida_preco
+
+                       move preco(ind) to ws-preco-novo
+
+                       if ws-achou <> "Y"
+      *                    Adicionar 1 para qtd de pizzas e 1 para
+      *                    indexador
+                           add 1 to qtd
+                           add 1 to ind
+                       end-if
+
+      *                Grava no mestre assim que a pizza e
+      *                cadastrada, para que uma queda do terminal
+      *                nao derrube o que ja foi digitado nesta sessao
+                       perform grava_mestre
+                       display "Pizza " nome(ind) " salva no "
+                               "cadastro (" qtd " no total)."
+                   end-if
+
+      *            Menu para escolher se quer cadastrar mais pizzas
+                   display " "
+                   display "Deseja Cadastrar Mais uma Pizza?"
+                   display "1 - Sim."
+                   display "2 - Nao."
+                   accept opcao_menu
+                   display erase
+
+               end-perform
+           end-if
+
+           .
+       cadastro_pizza-exit.
+           exit.
+
+      *-----------------------------------------------------------------
 
-               if ind > 20 then
-                   display "Voce Atingiu o Limite de 20 Pizzas"
+      *    Procura, na tabela ja carregada, uma pizza com o nome
+      *    informado em ws-nome-busca, para permitir editar o preco de
+      *    uma pizza existente em vez de duplica-la no cadastro.
+       busca_pizza section.
+
+           move 0 to ws-ind-encontrado
+           move "N" to ws-achou
+
+           if qtd > 0
+               perform varying ws-ind-encontrado from 1 by 1
+                       until ws-ind-encontrado > qtd
+                              or ws-achou = "Y"
+                   if nome(ws-ind-encontrado) = ws-nome-busca
+                       move "Y" to ws-achou
+                   end-if
+               end-perform
+               if ws-achou <> "Y"
+                   move 0 to ws-ind-encontrado
                else
-                   display "Informe o Nome da Pizza "
-                   accept nome(ind)
+                   subtract 1 from ws-ind-encontrado
+               end-if
+           end-if
 
-                   display "Informe o Diametro "
-                   accept diametro(ind)
+           .
+       busca_pizza-exit.
+           exit.
 
-                   display "Informe o Preco "
-                   accept preco(ind)
+      *-----------------------------------------------------------------
 
-      *            Adicionar 1 para qtd de pizzas e 1 para indexador
-                   add 1 to qtd
-                   add 1 to ind
+      *    Valida o diametro digitado: rejeita zero, negativo ou valor
+      *    nao numerico e pede novamente, em vez de deixar a divisao
+      *    por area_pizza em CALCULOS estourar o programa.
+       valida_diametro section.
+
+           move "N" to ws-campo-valido
+
+           perform until ws-campo-valido = "S"
+               display "Informe o Diametro (" ws-unidade-in ") "
+               accept ws-diametro-in
+
+               if ws-diametro-in is numeric
+                   move ws-diametro-in to diametro(ind)
+                   if diametro(ind) > 0
+                       move "S" to ws-campo-valido
+                   else
+                       display "Diametro invalido. Informe um valor "
+                               "maior que zero."
+                   end-if
+               else
+                   display "Diametro invalido. Digite apenas "
+                           "numeros."
                end-if
+           end-perform
 
-      *        Menu para escolher se que cadastrar mais pizzas
-               display " "
-               display "Deseja Cadastrar Mais uma Pizza?"
-               display "1 - Sim."
-               display "2 - Nao."
-               accept menu
-               display erase
+           .
+       valida_diametro-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+
+      *    Valida o preco digitado: rejeita zero, negativo ou valor
+      *    nao numerico antes de guardar na tabela relatorio.
+       valida_preco section.
+
+           move "N" to ws-campo-valido
 
+           perform until ws-campo-valido = "S"
+               display "Informe o Preco (" ws-moeda-in ") "
+               accept ws-preco-in
+
+               if ws-preco-in is numeric
+                   move ws-preco-in to preco(ind)
+                   if preco(ind) > 0
+                       move "S" to ws-campo-valido
+                   else
+                       display "Preco invalido. Informe um valor "
+                               "maior que zero."
+                   end-if
+               else
+                   display "Preco invalido. Digite apenas numeros "
+                           "(sem virgula ou ponto)."
+               end-if
            end-perform
 
+           .
+       valida_preco-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+
+      *    Grava (ou regrava) o item no cadastro mestre em disco,
+      *    logo apos cada cadastro feito em CADASTRO_PIZZA, para que o
+      *    catalogo sobreviva mesmo que o programa nao chegue a
+      *    terminar normalmente.
+       grava_mestre section.
+
+           move nome(ind)     to pm-nome
+           move unidade(ind)  to pm-unidade
+           move diametro(ind) to pm-diametro
+           move moeda(ind)    to pm-moeda
+           move preco(ind)    to pm-preco
+
+           rewrite pizza-master-rec
+               invalid key
+                   write pizza-master-rec
+           end-rewrite
+
+      *    Registra no log de auditoria o preco antigo e o preco novo
+      *    de cada cadastro ou alteracao feito em CADASTRO_PIZZA.
+           move function current-date to ws-timestamp
+           move ws-preco-velho to ws-preco-velho-ed
+           move ws-preco-novo  to ws-preco-novo-ed
+
+           string ws-timestamp(1:14)    delimited by size
+                  " | Pizza: "          delimited by size
+                  nome(ind)             delimited by size
+                  " | Preco Anterior: " delimited by size
+                  ws-preco-velho-ed     delimited by size
+                  " | Preco Novo: "     delimited by size
+                  ws-preco-novo-ed      delimited by size
+                  into ws-linha-log
+           end-string
+
+           move ws-linha-log to pizza-log-rec
+           write pizza-log-rec
 
            .
-       cadastro_pizza-exit.
+       grava_mestre-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+
+      *    Carrega pizzas em lote a partir de um arquivo, sem exigir
+      *    uma pessoa digitando uma a uma - util para um job noturno
+      *    que compara o cardapio de varias lojas de uma vez.
+       carrega_lote section.
+
+           move "N" to ws-eof-batch
+
+           open input pizza-batch-file
+
+           if ws-fs-batch <> "00"
+               display "Arquivo de lote PIZZABAT nao encontrado."
+           else
+               perform until ws-eof-batch = "Y"
+                   read pizza-batch-file
+                       at end
+                           move "Y" to ws-eof-batch
+                       not at end
+                           if qtd >= ws-max-pizzas
+                               display "Limite de " ws-max-pizzas
+                                       " pizzas atingido durante a "
+                                       "carga em lote."
+                               move "Y" to ws-eof-batch
+                           else
+                               perform processa_item_lote
+                           end-if
+                   end-read
+               end-perform
+
+               close pizza-batch-file
+           end-if
+
+           .
+       carrega_lote-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+
+      *    Valida e aplica um unico registro lido do arquivo de lote,
+      *    reaproveitando a mesma logica de busca/gravacao usada no
+      *    cadastro manual.
+       processa_item_lote section.
+
+           if pb-diametro = 0 or pb-preco = 0
+               display "Registro de lote ignorado (diametro ou preco "
+                       "zerado): " pb-nome
+           else
+               move pb-nome to ws-nome-busca
+               perform busca_pizza
+
+               if ws-achou = "Y"
+                   move ws-ind-encontrado to ind
+                   move preco(ind) to ws-preco-velho
+               else
+                   add 1 to qtd
+                   move qtd to ind
+                   move pb-nome to nome(ind)
+                   move 0 to ws-preco-velho
+               end-if
+
+               if pb-unidade <> "IN"
+                   move "CM" to pb-unidade
+               end-if
+               move pb-unidade  to unidade(ind)
+
+               if pb-moeda = spaces
+                   move "BRL" to pb-moeda
+               end-if
+               move pb-moeda    to moeda(ind)
+
+               move pb-diametro to diametro(ind)
+               move pb-preco    to preco(ind)
+               move pb-preco    to ws-preco-novo
+
+               perform grava_mestre
+           end-if
+
+           .
+       processa_item_lote-exit.
            exit.
 
       *-----------------------------------------------------------------
 
-       relatorio_ section.
+      *    Exibição do relatório final na tela e gravação em arquivo
+      *    de impressão, com cabeçalho, data do dia e quebra de
+      *    página, para o ranking de custo-beneficio do dia nao se
+      *    perder junto com o terminal.
+       imprime_relatorio section.
 
-      *    Exibição do relatório final.
+           move function current-date to ws-timestamp
+           move ws-timestamp(7:2) to ws-data-relatorio(1:2)
+           move "/"               to ws-data-relatorio(3:1)
+           move ws-timestamp(5:2) to ws-data-relatorio(4:2)
+           move "/"               to ws-data-relatorio(6:1)
+           move ws-timestamp(1:4) to ws-data-relatorio(7:4)
+
+           move 0 to ws-linhas-pagina
+           move 1 to ws-pagina
+
+           perform escreve_cabecalho_relatorio
 
            move 1 to ind
 
            perform qtd times
                display relatorio(ind)
+
+               if ws-linhas-pagina >= 20
+                   move spaces to relatorio-rec
+                   write relatorio-rec after advancing page
+                   move 0 to ws-linhas-pagina
+                   add 1 to ws-pagina
+                   perform escreve_cabecalho_relatorio
+               end-if
+
+               move spaces to ws-linha-impressao
+               move relatorio(ind) to ws-linha-impressao
+               move ws-linha-impressao to relatorio-rec
+               write relatorio-rec
+
+               add 1 to ws-linhas-pagina
                add 1 to ind
            end-perform
 
            .
-       relatorio_-exit.
+       imprime_relatorio-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+
+      *    Escreve o cabeçalho do relatório impresso (titulo, data do
+      *    dia e numero da pagina), repetido a cada quebra de pagina.
+       escreve_cabecalho_relatorio section.
+
+           move spaces to relatorio-rec
+           move "Relatorio de Custo Beneficio das Pizzas" to
+               relatorio-rec
+           write relatorio-rec
+
+           move spaces to ws-linha-impressao
+           string "Data: "          delimited by size
+                  ws-data-relatorio delimited by size
+                  "   Pagina: "     delimited by size
+                  ws-pagina         delimited by size
+                  into ws-linha-impressao
+           end-string
+           move ws-linha-impressao to relatorio-rec
+           write relatorio-rec
+
+           move "------------------------------------------------"
+               to relatorio-rec
+           write relatorio-rec
+
+           .
+       escreve_cabecalho_relatorio-exit.
            exit.
 
       *-----------------------------------------------------------------
@@ -158,8 +636,18 @@
       *    Calcular área e obter o preco por cm² das pizzas
            perform qtd times
 
+      *        Converter o diametro para cm quando informado em
+      *        polegadas, antes de calcular a area
+               if unidade(ind) = "IN"
+                   compute ws-diametro-cm-calc =
+                           diametro(ind) * ws-polegada-cm
+               else
+                   move diametro(ind) to ws-diametro-cm-calc
+               end-if
+
       *        Calculo de area da pizza
-               compute area_pizza = pi * (diametro(ind) * diametro(ind))
+               compute area_pizza =
+                       pi * (ws-diametro-cm-calc * ws-diametro-cm-calc)
 
       *        Calculo de preco por cm²
                divide preco(ind) by area_pizza giving preco_cm2(ind)
@@ -172,6 +660,35 @@
        calculos-exit.
            exit.
 
+      *-----------------------------------------------------------------
+
+      *    Pergunta por qual campo o relatorio deve ser ordenado,
+      *    permitindo tanto o ranking de custo-beneficio quanto uma
+      *    listagem simples por nome, diametro ou preco.
+       escolhe_ordenacao section.
+
+           move "N" to ws-campo-valido
+
+           perform until ws-campo-valido = "S"
+               display " "
+               display "Ordenar o relatorio por qual campo?"
+               display "1 - Nome"
+               display "2 - Diametro"
+               display "3 - Preco"
+               display "4 - Preco por cm2 (custo-beneficio)"
+               accept ws-sort-campo
+
+               if ws-sort-campo >= 1 and ws-sort-campo <= 4
+                   move "S" to ws-campo-valido
+               else
+                   display "Opcao invalida."
+               end-if
+           end-perform
+
+           .
+       escolhe_ordenacao-exit.
+           exit.
+
       *-----------------------------------------------------------------
 
        ordena section.
@@ -182,7 +699,8 @@
                move 0 to aux4
                move 0 to preco_cm2(ind)
 
-      *        Ordenar tabela de relatorio por custo beneficio
+      *        Ordenar tabela de relatorio pelo campo escolhido em
+      *        escolhe_ordenacao
                move "continua" to controle
 
       *        Ordenar parada quando estiver na ordem correta
@@ -191,19 +709,44 @@
 
                    move "n_continua" to controle
                    perform until ind = qtd
-                       if preco_cm2(ind) > preco_cm2(ind + 1) then
+                       move "N" to ws-troca
+
+                       evaluate ws-sort-campo
+                           when 1
+                               if nome(ind) > nome(ind + 1)
+                                   move "Y" to ws-troca
+                               end-if
+                           when 2
+                               if diametro(ind) > diametro(ind + 1)
+                                   move "Y" to ws-troca
+                               end-if
+                           when 3
+                               if preco(ind) > preco(ind + 1)
+                                   move "Y" to ws-troca
+                               end-if
+                           when other
+                               if preco_cm2(ind) > preco_cm2(ind + 1)
+                                   move "Y" to ws-troca
+                               end-if
+                       end-evaluate
+
+                       if ws-troca = "Y" then
 
       *                    Mover ind + 1 para variaveis auxiliares
                            move preco_cm2(ind + 1) to aux
                            move nome(ind + 1) to aux2
                            move diametro(ind + 1) to aux3
                            move preco(ind + 1) to aux4
+                           move unidade(ind + 1) to aux5
+                           move moeda(ind + 1) to aux6
 
       *                    Mover mover ind para ind + 2
                            move preco_cm2(ind) to preco_cm2(ind + 1)
                            move nome(ind) to nome(ind + 1)
                            move diametro(ind) to diametro(ind + 1)
                            move preco(ind) to preco(ind + 1)
+                           move unidade(ind) to unidade(ind + 1)
+                           move moeda(ind) to moeda(ind + 1)
 
       *                    Mover valor guardado na variavel auxiliar
       *                    para ind
@@ -211,6 +754,8 @@
                            move aux2 to nome(ind)
                            move aux3 to diametro(ind)
                            move aux4 to preco(ind)
+                           move aux5 to unidade(ind)
+                           move aux6 to moeda(ind)
 
                            move "continua" to controle
 
@@ -224,11 +769,29 @@
 
       *-----------------------------------------------------------------
 
+      *    Calcula tanto a diferenca percentual de cada pizza contra a
+      *    sua vizinha na ordem atual quanto a diferenca percentual
+      *    contra a pizza de melhor custo-beneficio de todo o
+      *    cadastro (menor preco_cm2), independente do campo usado
+      *    para ordenar o relatorio em ORDENA.
        calcula_diferenca section.
 
            move 1 to ind
            move 0 to diferenca_rel(1)
 
+           if qtd > 0
+               move preco_cm2(1) to ws-menor-preco-cm2
+               perform varying ind from 1 by 1 until ind > qtd
+                   if preco_cm2(ind) < ws-menor-preco-cm2
+                       move preco_cm2(ind) to ws-menor-preco-cm2
+                   end-if
+               end-perform
+
+               compute diferenca = preco_cm2(1) - ws-menor-preco-cm2
+               compute diferenca_melhor(1) = (diferenca * 100)
+                       / ws-menor-preco-cm2
+           end-if
+
       *    Calcular a diferença entre o custo beneficio das pizzas
            perform varying ind from 1 by 1 until nome(ind) = space
 
@@ -237,6 +800,13 @@
                compute diferenca_rel(ind + 1) = (diferenca * 100)
                        / preco_cm2(ind)
 
+      *        Diferença contra a pizza de melhor custo-beneficio
+               compute diferenca =
+                       preco_cm2(ind + 1) - ws-menor-preco-cm2
+
+               compute diferenca_melhor(ind + 1) = (diferenca * 100)
+                       / ws-menor-preco-cm2
+
            end-perform
 
            .
@@ -246,6 +816,9 @@
       *-----------------------------------------------------------------
 
        finaliza section.
+           close pizza-master-file
+           close relatorio-file
+           close pizza-log-file
            Stop run
            .
        finaliza-exit.
